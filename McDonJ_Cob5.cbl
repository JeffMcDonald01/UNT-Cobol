@@ -8,11 +8,24 @@
        FILE-CONTROL.
 
            SELECT INV-INPUT-FILE ASSIGN TO 'INVENT5.DAT'
-           ORGANIZATION IS LINE SEQUENTIAL.
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS INV-FILE-STATUS-WS.
 
            SELECT INV-OUTPUT-FILE ASSIGN TO 'INV5OUT.DOC'
            ORGANIZATION IS LINE SEQUENTIAL.
 
+           SELECT VENDOR-MASTER-FILE ASSIGN TO 'VENDOR.DAT'
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS VENDOR-NO-KEY
+           FILE STATUS IS VENDOR-FILE-STATUS-WS.
+
+           SELECT INV-EXCEPTION-FILE ASSIGN TO 'INV5OUT.EXC'
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT INV-TOTALS-FILE ASSIGN TO 'INV5OUT.TOT'
+           ORGANIZATION IS LINE SEQUENTIAL.
+
 
        DATA DIVISION.
        FILE SECTION.
@@ -22,14 +35,35 @@
        FD  INV-OUTPUT-FILE RECORDING MODE IS F.
        01  PRINT-A-SINGLE-LINE         PIC X(132).
 
+       FD  VENDOR-MASTER-FILE.
+       01  VENDOR-MASTER-RECORD.
+           05  VENDOR-NO-KEY           PIC X(5).
+           05  VENDOR-NAME-MASTER      PIC X(23).
+
+       FD  INV-EXCEPTION-FILE RECORDING MODE IS F.
+       01  PRINT-AN-EXCEPTION-LINE     PIC X(132).
+
+       FD  INV-TOTALS-FILE RECORDING MODE IS F.
+       01  INV-TOTALS-RECORD.
+           05  IT-DOLLARS               PIC S9(8)V99.
+
        WORKING-STORAGE SECTION.
        01  WORKING-VARIABLES.
            05  EOF-INV-WS              PIC X(3)        VALUE 'NO'.
            05  TOTAL-RECORDS-WS        PIC 999         VALUE ZERO.
            05  TOTAL-DOLLARS-WS        PIC S9(8)V99    VALUE ZERO.
+           05  DEBIT-TOTAL-WS          PIC S9(8)V99    VALUE ZERO.
+           05  CREDIT-TOTAL-WS         PIC S9(8)V99    VALUE ZERO.
+           05  BATCH-TOTAL-RECORDS-WS  PIC 999         VALUE ZERO.
+           05  BATCH-TOTAL-DOLLARS-WS  PIC S9(8)V99    VALUE ZERO.
+           05  INV-FILE-STATUS-WS      PIC XX          VALUE '00'.
+           05  VENDOR-FILE-STATUS-WS   PIC XX          VALUE '00'.
+           05  TOTAL-EXCEPTIONS-WS     PIC 999         VALUE ZERO.
 
        01  INV-INPUT-RECORD.
            05  REC-TYPE-IN             PIC X.
+               88  DETAIL-RECORD-IN                    VALUE 'D'.
+               88  TRAILER-RECORD-IN                   VALUE 'T'.
            05  BATCH-NO-IN             PIC X(2).
            05  SUPPLIER-NO-IN          PIC X(5).
            05  VOUCHER-NO-IN           PIC X(6).
@@ -41,6 +75,14 @@
            05  AMOUNT-IN               PIC S9(6)V99.
            05  SUPPLIER-IN             PIC X(23).
 
+       01  INV-TRAILER-RECORD REDEFINES INV-INPUT-RECORD.
+           05  TRAILER-REC-TYPE-IN     PIC X.
+           05  FILLER                  PIC X(11).
+           05  TRAILER-COUNT-IN        PIC 9(6).
+           05  FILLER                  PIC X(3).
+           05  TRAILER-AMOUNT-IN       PIC S9(6)V99.
+           05  FILLER                  PIC X(51).
+
        01  DETAILED-OUTPUT-LINE-SETUP.
            05  REC-TYPE-OUT            PIC X(1).
            05  FILLER                  PIC X(3)   VALUE SPACE.
@@ -74,6 +116,49 @@
            'TOTAL NET DOLLAR AMOUNT IS:'.
            05  TOTAL-DOLLARS-OUT       PIC $$$$,$$$,$$9.99BCR.
 
+       01  DEBIT-TOTAL-LINE-SETUP.
+           05  FILLER                  PIC X(6)  VALUE SPACE.
+           05                          PIC X(35)   VALUE
+           'TOTAL DEBIT DOLLAR AMOUNT IS:'.
+           05  DEBIT-TOTAL-OUT         PIC $$$$,$$$,$$9.99BCR.
+
+       01  CREDIT-TOTAL-LINE-SETUP.
+           05  FILLER                  PIC X(6)  VALUE SPACE.
+           05                          PIC X(35)   VALUE
+           'TOTAL CREDIT DOLLAR AMOUNT IS:'.
+           05  CREDIT-TOTAL-OUT        PIC $$$$,$$$,$$9.99BCR.
+
+       01  OUT-OF-BALANCE-LINE-SETUP.
+           05  FILLER                  PIC X(6)  VALUE SPACE.
+           05                          PIC X(60)   VALUE
+           '*** BATCH OUT OF BALANCE - EXPECTED VS ACTUAL DO NOT AGREE'.
+
+       01  EXCEPTION-LINE-SETUP.
+           05  FILLER                  PIC X       VALUE SPACE.
+           05  VOUCHER-EXC-OUT         PIC X(6).
+           05  FILLER                  PIC X(3)    VALUE SPACE.
+           05  SUPPLIER-NO-EXC-OUT     PIC X(5).
+           05  FILLER                  PIC X(3)    VALUE SPACE.
+           05  SUPPLIER-EXC-OUT        PIC X(23).
+           05  FILLER                  PIC X(3)    VALUE SPACE.
+           05  REASON-EXC-OUT          PIC X(30).
+
+       01  TOTAL-EXCEPTIONS-LINE-SETUP.
+           05  FILLER                  PIC X(6)  VALUE SPACE.
+           05                          PIC X(38)   VALUE
+           'NUMBER OF VENDOR EXCEPTIONS IS:'.
+           05  TOTAL-EXCEPTIONS-OUT    PIC ZZZ9.
+
+       01  BATCH-EXPECTED-LINE-SETUP.
+           05  FILLER                  PIC X(6)  VALUE SPACE.
+           05                          PIC X(30)   VALUE
+           'BATCH TRAILER EXPECTED COUNT:'.
+           05  BATCH-EXP-COUNT-OUT     PIC ZZZ,ZZ9.
+           05  FILLER                  PIC X(4)  VALUE SPACE.
+           05                          PIC X(16)   VALUE
+           'EXPECTED TOTAL:'.
+           05  BATCH-EXP-DOLLARS-OUT   PIC $$$$,$$$,$$9.99BCR.
+
        PROCEDURE DIVISION.
        100-MAINLINE.
            PERFORM 200-OPEN
@@ -82,7 +167,22 @@
            STOP RUN.
 
        200-OPEN.
-           OPEN INPUT INV-INPUT-FILE OUTPUT INV-OUTPUT-FILE
+           OPEN INPUT INV-INPUT-FILE
+           IF INV-FILE-STATUS-WS NOT = '00'
+               DISPLAY 'UNABLE TO OPEN INVENTORY INPUT FILE - STATUS: '
+                   INV-FILE-STATUS-WS
+               STOP RUN
+           END-IF
+
+           OPEN INPUT VENDOR-MASTER-FILE
+           IF VENDOR-FILE-STATUS-WS NOT = '00'
+               DISPLAY 'UNABLE TO OPEN VENDOR MASTER FILE - STATUS: '
+                   VENDOR-FILE-STATUS-WS
+               STOP RUN
+           END-IF
+
+           OPEN OUTPUT INV-OUTPUT-FILE
+                OUTPUT INV-EXCEPTION-FILE
            PERFORM 250-READ-ONE-RECORD.
 
        250-READ-ONE-RECORD.
@@ -91,25 +191,80 @@
            END-READ.
 
        300-PROCESS.
-           MOVE  REC-TYPE-IN       TO      REC-TYPE-OUT
-           MOVE  BATCH-NO-IN       TO      BATCH-NO-OUT
-           MOVE  SUPPLIER-NO-IN    TO      SUPPLIER-NO-OUT
-           MOVE  VOUCHER-NO-IN     TO      VOUCHER-NO-OUT
-           MOVE  INVOICE-NO-IN     TO      INVOICE-NO-OUT
-           MOVE  ACCT-NO-IN        TO      ACCT-NO-OUT
-           MOVE  STORE-NO-IN       TO      STORE-NO-OUT
-           MOVE  DATE-IN           TO      DATE-OUT
-           MOVE  AMOUNT-IN         TO      AMOUNT-OUT
-           MOVE  SUPPLIER-IN       TO      SUPPLIER-OUT
-
-           ADD 1                   TO      TOTAL-RECORDS-WS
-           ADD AMOUNT-IN           TO      TOTAL-DOLLARS-WS
-
-           MOVE DETAILED-OUTPUT-LINE-SETUP TO PRINT-A-SINGLE-LINE
-           WRITE PRINT-A-SINGLE-LINE AFTER 1 LINES
+           IF TRAILER-RECORD-IN
+               PERFORM 295-BATCH-CONTROL-CHECK
+           ELSE
+               MOVE  REC-TYPE-IN       TO      REC-TYPE-OUT
+               MOVE  BATCH-NO-IN       TO      BATCH-NO-OUT
+               MOVE  SUPPLIER-NO-IN    TO      SUPPLIER-NO-OUT
+               MOVE  VOUCHER-NO-IN     TO      VOUCHER-NO-OUT
+               MOVE  INVOICE-NO-IN     TO      INVOICE-NO-OUT
+               MOVE  ACCT-NO-IN        TO      ACCT-NO-OUT
+               MOVE  STORE-NO-IN       TO      STORE-NO-OUT
+               MOVE  DATE-IN           TO      DATE-OUT
+               MOVE  AMOUNT-IN         TO      AMOUNT-OUT
+               MOVE  SUPPLIER-IN       TO      SUPPLIER-OUT
+
+               ADD 1                   TO      TOTAL-RECORDS-WS
+               ADD AMOUNT-IN           TO      TOTAL-DOLLARS-WS
+               ADD 1                   TO      BATCH-TOTAL-RECORDS-WS
+               ADD AMOUNT-IN           TO      BATCH-TOTAL-DOLLARS-WS
+
+               IF AMOUNT-IN >= ZERO
+                   ADD AMOUNT-IN       TO      DEBIT-TOTAL-WS
+               ELSE
+                   ADD AMOUNT-IN       TO      CREDIT-TOTAL-WS
+               END-IF
+
+               MOVE DETAILED-OUTPUT-LINE-SETUP TO PRINT-A-SINGLE-LINE
+               WRITE PRINT-A-SINGLE-LINE AFTER 1 LINES
+
+               PERFORM 296-VENDOR-CHECK
+           END-IF
 
            PERFORM 250-READ-ONE-RECORD.
 
+       295-BATCH-CONTROL-CHECK.
+           MOVE TRAILER-COUNT-IN  TO BATCH-EXP-COUNT-OUT
+           MOVE TRAILER-AMOUNT-IN TO BATCH-EXP-DOLLARS-OUT
+
+           MOVE BATCH-EXPECTED-LINE-SETUP TO PRINT-A-SINGLE-LINE
+           WRITE PRINT-A-SINGLE-LINE AFTER 2 LINES
+
+           IF TRAILER-COUNT-IN NOT = BATCH-TOTAL-RECORDS-WS
+               OR TRAILER-AMOUNT-IN NOT = BATCH-TOTAL-DOLLARS-WS
+               MOVE OUT-OF-BALANCE-LINE-SETUP TO PRINT-A-SINGLE-LINE
+               WRITE PRINT-A-SINGLE-LINE AFTER 1 LINES
+           END-IF
+
+           MOVE ZERO TO BATCH-TOTAL-RECORDS-WS BATCH-TOTAL-DOLLARS-WS.
+
+       296-VENDOR-CHECK.
+           MOVE SUPPLIER-NO-IN TO VENDOR-NO-KEY
+
+           READ VENDOR-MASTER-FILE
+               INVALID KEY
+                   MOVE 'SUPPLIER NOT ON VENDOR MASTER'
+                       TO REASON-EXC-OUT
+                   PERFORM 297-WRITE-VENDOR-EXCEPTION
+               NOT INVALID KEY
+                   IF SUPPLIER-IN NOT = VENDOR-NAME-MASTER
+                       MOVE 'SUPPLIER NAME DOES NOT MATCH MASTER'
+                           TO REASON-EXC-OUT
+                       PERFORM 297-WRITE-VENDOR-EXCEPTION
+                   END-IF
+           END-READ.
+
+       297-WRITE-VENDOR-EXCEPTION.
+           MOVE VOUCHER-NO-IN     TO VOUCHER-EXC-OUT
+           MOVE SUPPLIER-NO-IN    TO SUPPLIER-NO-EXC-OUT
+           MOVE SUPPLIER-IN       TO SUPPLIER-EXC-OUT
+
+           MOVE EXCEPTION-LINE-SETUP TO PRINT-AN-EXCEPTION-LINE
+           WRITE PRINT-AN-EXCEPTION-LINE AFTER 1 LINES
+
+           ADD 1 TO TOTAL-EXCEPTIONS-WS.
+
        900-CLOSE.
            MOVE TOTAL-RECORDS-WS TO TOTAL-RECORDS-OUT
            MOVE TOTAL-DOLLARS-WS TO TOTAL-DOLLARS-OUT
@@ -120,6 +275,22 @@
            MOVE TOTAL-DOLLARS-LINE-SETUP TO PRINT-A-SINGLE-LINE
            WRITE PRINT-A-SINGLE-LINE AFTER 2 LINES
 
-           CLOSE INV-INPUT-FILE INV-OUTPUT-FILE.
+           MOVE DEBIT-TOTAL-WS TO DEBIT-TOTAL-OUT
+           MOVE DEBIT-TOTAL-LINE-SETUP TO PRINT-A-SINGLE-LINE
+           WRITE PRINT-A-SINGLE-LINE AFTER 1 LINES
+
+           MOVE CREDIT-TOTAL-WS TO CREDIT-TOTAL-OUT
+           MOVE CREDIT-TOTAL-LINE-SETUP TO PRINT-A-SINGLE-LINE
+           WRITE PRINT-A-SINGLE-LINE AFTER 1 LINES
+
+           MOVE TOTAL-EXCEPTIONS-WS TO TOTAL-EXCEPTIONS-OUT
+           MOVE TOTAL-EXCEPTIONS-LINE-SETUP TO PRINT-AN-EXCEPTION-LINE
+           WRITE PRINT-AN-EXCEPTION-LINE AFTER 2 LINES
 
+           MOVE TOTAL-DOLLARS-WS TO IT-DOLLARS
+           OPEN OUTPUT INV-TOTALS-FILE
+           WRITE INV-TOTALS-RECORD
+           CLOSE INV-TOTALS-FILE
 
+           CLOSE INV-INPUT-FILE INV-OUTPUT-FILE
+                 VENDOR-MASTER-FILE INV-EXCEPTION-FILE.
