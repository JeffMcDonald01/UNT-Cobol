@@ -13,6 +13,18 @@
            SELECT PAYROLL-OUTPUT-FILE ASSIGN TO 'PAYROLL.DOC'
            ORGANIZATION IS LINE SEQUENTIAL.
 
+           SELECT PAYROLL-EXCEPTION-FILE ASSIGN TO 'PAYROLL.EXC'
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT YTD-MASTER-FILE ASSIGN TO 'PAYROLL.YTD'
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS YTD-SSN-KEY
+           FILE STATUS IS YTD-FILE-STATUS-WS.
+
+           SELECT PAYROLL-TOTALS-FILE ASSIGN TO 'PAYROLL.TOT'
+           ORGANIZATION IS LINE SEQUENTIAL.
+
 
        DATA DIVISION.
        FILE SECTION.
@@ -20,30 +32,126 @@
        01                              PIC X(80).
 
        FD  PAYROLL-OUTPUT-FILE RECORDING MODE IS F.
-       01  PRINT-A-SINGLE-LINE         PIC X(132).
+       01  PRINT-A-SINGLE-LINE         PIC X(150).
+
+       FD  PAYROLL-EXCEPTION-FILE RECORDING MODE IS F.
+       01  PRINT-AN-EXCEPTION-LINE     PIC X(132).
+
+       FD  YTD-MASTER-FILE.
+       01  YTD-MASTER-RECORD.
+           05  YTD-SSN-KEY             PIC X(9).
+           05  YTD-GROSS-WS            PIC S9(7)V99.
+
+       FD  PAYROLL-TOTALS-FILE RECORDING MODE IS F.
+       01  PAYROLL-TOTALS-RECORD.
+           05  PT-DOLLARS               PIC S9(7)V99.
 
        WORKING-STORAGE SECTION.
        01  WORKING-VARIABLES.
            05  PAYCHECK-WS             PIC S9(5)V99    VALUE ZERO.
            05  EOF-PAYROLL-WS          PIC X(3)        VALUE 'NO'.
+           05  REGULAR-HOURS-WS        PIC 99          VALUE ZERO.
+           05  OVERTIME-HOURS-WS       PIC 99          VALUE ZERO.
+           05  REGULAR-PAY-WS          PIC S9(5)V99    VALUE ZERO.
+           05  OVERTIME-PAY-WS         PIC S9(5)V99    VALUE ZERO.
+           05  TOTAL-RECORDS-WS        PIC 999         VALUE ZERO.
+           05  TOTAL-DOLLARS-WS        PIC S9(7)V99    VALUE ZERO.
+           05  VALID-RECORD-WS         PIC X(3)        VALUE 'YES'.
+               88  RECORD-IS-VALID                     VALUE 'YES'.
+               88  RECORD-IS-INVALID                   VALUE 'NO'.
+           05  REJECT-REASON-WS        PIC X(30)       VALUE SPACE.
+           05  TOTAL-EXCEPTIONS-WS     PIC 999         VALUE ZERO.
+           05  YTD-FILE-STATUS-WS      PIC XX          VALUE '00'.
+           05  FICA-RATE-WS            PIC V9999       VALUE .0765.
+           05  FED-TAX-RATE-WS         PIC V99         VALUE .15.
+           05  STATE-TAX-RATE-WS       PIC V99         VALUE .05.
+           05  FICA-WS                 PIC S9(3)V99    VALUE ZERO.
+           05  FED-TAX-WS              PIC S9(4)V99    VALUE ZERO.
+           05  STATE-TAX-WS            PIC S9(3)V99    VALUE ZERO.
+           05  NET-PAY-WS              PIC S9(5)V99    VALUE ZERO.
+           05  TOTAL-NET-DOLLARS-WS    PIC S9(7)V99    VALUE ZERO.
+           05  PREV-DEPT-CODE-WS       PIC X(4)        VALUE SPACES.
+           05  FIRST-RECORD-WS         PIC X(3)        VALUE 'YES'.
+               88  FIRST-RECORD-SW                     VALUE 'YES'.
+           05  DEPT-TOTAL-RECORDS-WS   PIC 999         VALUE ZERO.
+           05  DEPT-TOTAL-DOLLARS-WS   PIC S9(7)V99    VALUE ZERO.
 
        01  PAYROLL-INPUT-RECORD.
            05  SSN-IN                  PIC X(9).
            05  RATE-NUM-IN             PIC 99V99.
            05  HOURS-NUM-IN            PIC 99.
            05  NAME-IN                 PIC X(20).
+           05  DEPT-CODE-IN            PIC X(4).
 
        01  DETAILED-OUTPUT-LINE-SETUP.
            05  FILLER                  PIC X       VALUE SPACE.
            05  NAME-OUT                PIC X(20).
-           05  FILLER                  PIC X(1).   VALUE SPACE
+           05  FILLER                  PIC X(1)    VALUE SPACE.
            05  SSN-OUT                 PIC XXXXXXXXX.
-           05                          PIC X(7).
+           05                          PIC X(3).
+           05  DEPT-CODE-OUT           PIC X(4).
+           05                          PIC X(3).
            05  RATE-NUM-OUT            PIC $$9.99BCR.
            05                          PIC X(5).
            05  HOURS-NUM-OUT           PIC X(2).
            05                          PIC X(6).
            05  PAYCHECK-NUM-OUT        PIC $$,$$9.99BCR.
+           05                          PIC X(3).
+           05  FICA-OUT                PIC $$9.99BCR.
+           05                          PIC X(3).
+           05  FED-TAX-OUT             PIC $$,$$9.99BCR.
+           05                          PIC X(3).
+           05  STATE-TAX-OUT           PIC $$9.99BCR.
+           05                          PIC X(3).
+           05  NET-PAY-OUT             PIC $$,$$9.99BCR.
+           05                          PIC X(3).
+           05  YTD-GROSS-OUT           PIC $$$$,$$$,$$9.99BCR.
+
+       01  DEPT-SUBTOTAL-LINE-SETUP.
+           05  FILLER                  PIC X(6)  VALUE SPACE.
+           05                          PIC X(11)   VALUE
+           'DEPARTMENT '.
+           05  DEPT-CODE-SUB-OUT       PIC X(4).
+           05                          PIC X(4)   VALUE SPACE.
+           05                          PIC X(16)   VALUE
+           'RECORDS PAID:  '.
+           05  DEPT-RECORDS-SUB-OUT    PIC ZZZ9.
+           05                          PIC X(4)   VALUE SPACE.
+           05                          PIC X(13)   VALUE
+           'DEPT TOTAL: '.
+           05  DEPT-DOLLARS-SUB-OUT    PIC $$$$,$$$,$$9.99BCR.
+
+       01  EXCEPTION-LINE-SETUP.
+           05  FILLER                  PIC X       VALUE SPACE.
+           05  NAME-EXC-OUT            PIC X(20).
+           05  FILLER                  PIC X(1)    VALUE SPACE.
+           05  SSN-EXC-OUT             PIC X(9).
+           05  FILLER                  PIC X(3)    VALUE SPACE.
+           05  REASON-EXC-OUT          PIC X(30).
+
+       01  TOTAL-RECORDS-LINE-SETUP.
+           05  FILLER                  PIC X(6)  VALUE SPACE.
+           05                          PIC X(38)   VALUE
+           'NUMBER OF RECORDS PROCESSED IS:'.
+           05  TOTAL-RECORDS-OUT       PIC ZZZ9.
+
+       01  TOTAL-DOLLARS-LINE-SETUP.
+           05  FILLER                  PIC X(6)  VALUE SPACE.
+           05                          PIC X(35)   VALUE
+           'TOTAL GROSS DOLLAR AMOUNT IS:'.
+           05  TOTAL-DOLLARS-OUT       PIC $$$$,$$$,$$9.99BCR.
+
+       01  TOTAL-NET-DOLLARS-LINE-SETUP.
+           05  FILLER                  PIC X(6)  VALUE SPACE.
+           05                          PIC X(35)   VALUE
+           'TOTAL NET DOLLAR AMOUNT IS:'.
+           05  TOTAL-NET-DOLLARS-OUT   PIC $$$$,$$$,$$9.99BCR.
+
+       01  TOTAL-EXCEPTIONS-LINE-SETUP.
+           05  FILLER                  PIC X(6)  VALUE SPACE.
+           05                          PIC X(38)   VALUE
+           'NUMBER OF RECORDS REJECTED IS:'.
+           05  TOTAL-EXCEPTIONS-OUT    PIC ZZZ9.
 
        PROCEDURE DIVISION.
        100-MAINLINE.
@@ -53,7 +161,16 @@
            STOP RUN.
 
        200-OPEN.
-           OPEN INPUT PAYROLL-INPUT-FILE OUTPUT PAYROLL-OUTPUT-FILE
+           OPEN INPUT PAYROLL-INPUT-FILE
+                OUTPUT PAYROLL-OUTPUT-FILE PAYROLL-EXCEPTION-FILE
+
+           OPEN I-O YTD-MASTER-FILE
+           IF YTD-FILE-STATUS-WS = '35'
+               OPEN OUTPUT YTD-MASTER-FILE
+               CLOSE YTD-MASTER-FILE
+               OPEN I-O YTD-MASTER-FILE
+           END-IF
+
            PERFORM 250-READ-ONE-RECORD.
 
        250-READ-ONE-RECORD.
@@ -62,20 +179,151 @@
            END-READ.
 
        300-PROCESS.
-           MOVE    NAME-IN         TO  NAME-OUT
-           MOVE    SSN-IN          TO  SSN-OUT
-           MOVE    RATE-NUM-IN     TO  RATE-NUM-OUT
-           MOVE    HOURS-NUM-IN    TO  HOURS-NUM-OUT
-
-           COMPUTE PAYCHECK-WS = RATE-NUM-IN * HOURS-NUM-IN
-           MOVE    PAYCHECK-WS     TO  PAYCHECK-NUM-OUT
+           PERFORM 275-EDIT-INPUT
+
+           IF RECORD-IS-VALID
+               IF NOT FIRST-RECORD-SW
+                   AND DEPT-CODE-IN NOT = PREV-DEPT-CODE-WS
+                   PERFORM 295-DEPT-SUBTOTAL
+               END-IF
+               MOVE 'NO'           TO      FIRST-RECORD-WS
+               MOVE DEPT-CODE-IN   TO      PREV-DEPT-CODE-WS
+
+               MOVE    NAME-IN         TO  NAME-OUT
+               MOVE    SSN-IN          TO  SSN-OUT
+               MOVE    DEPT-CODE-IN    TO  DEPT-CODE-OUT
+               MOVE    RATE-NUM-IN     TO  RATE-NUM-OUT
+               MOVE    HOURS-NUM-IN    TO  HOURS-NUM-OUT
+
+               IF HOURS-NUM-IN > 40
+                   MOVE 40                     TO REGULAR-HOURS-WS
+                   COMPUTE OVERTIME-HOURS-WS = HOURS-NUM-IN - 40
+               ELSE
+                   MOVE HOURS-NUM-IN           TO REGULAR-HOURS-WS
+                   MOVE 0                      TO OVERTIME-HOURS-WS
+               END-IF
+
+               COMPUTE REGULAR-PAY-WS  = RATE-NUM-IN * REGULAR-HOURS-WS
+               COMPUTE OVERTIME-PAY-WS =
+                   RATE-NUM-IN * OVERTIME-HOURS-WS * 1.5
+               COMPUTE PAYCHECK-WS = REGULAR-PAY-WS + OVERTIME-PAY-WS
+               MOVE    PAYCHECK-WS     TO  PAYCHECK-NUM-OUT
+
+               PERFORM 290-CALCULATE-DEDUCTIONS
+
+               ADD 1               TO      TOTAL-RECORDS-WS
+               ADD PAYCHECK-WS     TO      TOTAL-DOLLARS-WS
+               ADD NET-PAY-WS      TO      TOTAL-NET-DOLLARS-WS
+               ADD 1               TO      DEPT-TOTAL-RECORDS-WS
+               ADD PAYCHECK-WS     TO      DEPT-TOTAL-DOLLARS-WS
+
+               PERFORM 285-UPDATE-YTD
+
+               MOVE DETAILED-OUTPUT-LINE-SETUP TO PRINT-A-SINGLE-LINE
+               WRITE PRINT-A-SINGLE-LINE AFTER 1 LINE
+           ELSE
+               PERFORM 280-WRITE-EXCEPTION
+           END-IF
 
-           MOVE DETAILED-OUTPUT-LINE-SETUP TO PRINT-A-SINGLE-LINE
-           WRITE PRINT-A-SINGLE-LINE AFTER 1 LINE
            PERFORM 250-READ-ONE-RECORD.
 
+       275-EDIT-INPUT.
+           MOVE 'YES'  TO VALID-RECORD-WS
+           MOVE SPACE  TO REJECT-REASON-WS
+
+           IF SSN-IN = SPACE OR SSN-IN IS NOT NUMERIC
+               MOVE 'NO'                    TO VALID-RECORD-WS
+               MOVE 'INVALID OR MISSING SSN' TO REJECT-REASON-WS
+           ELSE
+               IF RATE-NUM-IN IS NOT NUMERIC OR RATE-NUM-IN = ZERO
+                   OR RATE-NUM-IN > 75.00
+                   MOVE 'NO'                TO VALID-RECORD-WS
+                   MOVE 'RATE OUT OF RANGE' TO REJECT-REASON-WS
+               ELSE
+                   IF HOURS-NUM-IN IS NOT NUMERIC OR HOURS-NUM-IN = ZERO
+                       OR HOURS-NUM-IN > 80
+                       MOVE 'NO'                  TO VALID-RECORD-WS
+                       MOVE 'HOURS OUT OF RANGE'  TO REJECT-REASON-WS
+                   END-IF
+               END-IF
+           END-IF.
+
+       280-WRITE-EXCEPTION.
+           MOVE NAME-IN            TO NAME-EXC-OUT
+           MOVE SSN-IN             TO SSN-EXC-OUT
+           MOVE REJECT-REASON-WS   TO REASON-EXC-OUT
+
+           ADD 1                   TO TOTAL-EXCEPTIONS-WS
+
+           MOVE EXCEPTION-LINE-SETUP TO PRINT-AN-EXCEPTION-LINE
+           WRITE PRINT-AN-EXCEPTION-LINE AFTER 1 LINE.
+
+       285-UPDATE-YTD.
+           MOVE SSN-IN TO YTD-SSN-KEY
+           READ YTD-MASTER-FILE
+               INVALID KEY
+                   MOVE ZERO         TO YTD-GROSS-WS
+                   ADD PAYCHECK-WS   TO YTD-GROSS-WS
+                   WRITE YTD-MASTER-RECORD
+               NOT INVALID KEY
+                   ADD PAYCHECK-WS   TO YTD-GROSS-WS
+                   REWRITE YTD-MASTER-RECORD
+           END-READ
+
+           MOVE YTD-GROSS-WS TO YTD-GROSS-OUT.
+
+       290-CALCULATE-DEDUCTIONS.
+           COMPUTE FICA-WS ROUNDED = PAYCHECK-WS * FICA-RATE-WS
+           COMPUTE FED-TAX-WS ROUNDED = PAYCHECK-WS * FED-TAX-RATE-WS
+           COMPUTE STATE-TAX-WS ROUNDED =
+               PAYCHECK-WS * STATE-TAX-RATE-WS
+           COMPUTE NET-PAY-WS =
+               PAYCHECK-WS - FICA-WS - FED-TAX-WS - STATE-TAX-WS
+
+           MOVE FICA-WS      TO FICA-OUT
+           MOVE FED-TAX-WS   TO FED-TAX-OUT
+           MOVE STATE-TAX-WS TO STATE-TAX-OUT
+           MOVE NET-PAY-WS   TO NET-PAY-OUT.
+
+       295-DEPT-SUBTOTAL.
+           MOVE PREV-DEPT-CODE-WS     TO DEPT-CODE-SUB-OUT
+           MOVE DEPT-TOTAL-RECORDS-WS TO DEPT-RECORDS-SUB-OUT
+           MOVE DEPT-TOTAL-DOLLARS-WS TO DEPT-DOLLARS-SUB-OUT
+
+           MOVE DEPT-SUBTOTAL-LINE-SETUP TO PRINT-A-SINGLE-LINE
+           WRITE PRINT-A-SINGLE-LINE AFTER 2 LINES
+
+           MOVE ZERO TO DEPT-TOTAL-RECORDS-WS DEPT-TOTAL-DOLLARS-WS.
+
        900-CLOSE.
-           CLOSE   PAYROLL-INPUT-FILE  PAYROLL-OUTPUT-FILE.
+           IF NOT FIRST-RECORD-SW
+               PERFORM 295-DEPT-SUBTOTAL
+           END-IF
+
+           MOVE TOTAL-RECORDS-WS TO TOTAL-RECORDS-OUT
+           MOVE TOTAL-DOLLARS-WS TO TOTAL-DOLLARS-OUT
+
+           MOVE TOTAL-RECORDS-LINE-SETUP TO PRINT-A-SINGLE-LINE
+           WRITE PRINT-A-SINGLE-LINE AFTER 3 LINES
+
+           MOVE TOTAL-DOLLARS-LINE-SETUP TO PRINT-A-SINGLE-LINE
+           WRITE PRINT-A-SINGLE-LINE AFTER 2 LINES
+
+           MOVE TOTAL-NET-DOLLARS-WS TO TOTAL-NET-DOLLARS-OUT
+           MOVE TOTAL-NET-DOLLARS-LINE-SETUP TO PRINT-A-SINGLE-LINE
+           WRITE PRINT-A-SINGLE-LINE AFTER 1 LINES
+
+           MOVE TOTAL-EXCEPTIONS-WS TO TOTAL-EXCEPTIONS-OUT
+           MOVE TOTAL-EXCEPTIONS-LINE-SETUP TO PRINT-A-SINGLE-LINE
+           WRITE PRINT-A-SINGLE-LINE AFTER 2 LINES
+
+           MOVE TOTAL-DOLLARS-WS TO PT-DOLLARS
+           OPEN OUTPUT PAYROLL-TOTALS-FILE
+           WRITE PAYROLL-TOTALS-RECORD
+           CLOSE PAYROLL-TOTALS-FILE
+
+           CLOSE   PAYROLL-INPUT-FILE  PAYROLL-OUTPUT-FILE
+                   PAYROLL-EXCEPTION-FILE  YTD-MASTER-FILE.
 
 
 
