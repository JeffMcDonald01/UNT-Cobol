@@ -0,0 +1,136 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGRAM8.
+       AUTHOR. MCDONALD.
+
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT PAYROLL-TOTALS-FILE ASSIGN TO 'PAYROLL.TOT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS PAYROLL-FILE-STATUS-WS.
+
+           SELECT INV5-TOTALS-FILE ASSIGN TO 'INV5OUT.TOT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS INV5-FILE-STATUS-WS.
+
+           SELECT INV6-TOTALS-FILE ASSIGN TO 'INV6OUT.TOT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS INV6-FILE-STATUS-WS.
+
+           SELECT GL-POSTING-FILE ASSIGN TO 'GLPOST.DAT'
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PAYROLL-TOTALS-FILE RECORDING MODE IS F.
+       01  PAYROLL-TOTALS-RECORD.
+           05  PT-DOLLARS                PIC S9(7)V99.
+
+       FD  INV5-TOTALS-FILE RECORDING MODE IS F.
+       01  INV5-TOTALS-RECORD.
+           05  I5T-DOLLARS                PIC S9(8)V99.
+
+       FD  INV6-TOTALS-FILE RECORDING MODE IS F.
+       01  INV6-TOTALS-RECORD.
+           05  I6T-DOLLARS                PIC S9(8)V99.
+
+       FD  GL-POSTING-FILE RECORDING MODE IS F.
+       01  GL-POSTING-RECORD.
+           05  GL-SOURCE-OUT              PIC X(10).
+           05  GL-ACCOUNT-OUT             PIC X(10).
+           05  GL-AMOUNT-OUT              PIC S9(8)V99.
+           05  GL-POSTING-DATE-OUT        PIC 9(8).
+
+       WORKING-STORAGE SECTION.
+       01  WORKING-VARIABLES.
+           05  PAYROLL-FILE-STATUS-WS     PIC XX          VALUE '00'.
+           05  INV5-FILE-STATUS-WS        PIC XX          VALUE '00'.
+           05  INV6-FILE-STATUS-WS        PIC XX          VALUE '00'.
+           05  GL-TODAY-WS                PIC 9(8)        VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       100-MAINLINE.
+           PERFORM 200-OPEN
+           PERFORM 300-EXTRACT-PAYROLL
+           PERFORM 300-EXTRACT-INV5
+           PERFORM 300-EXTRACT-INV6
+           PERFORM 900-CLOSE
+           STOP RUN.
+
+       200-OPEN.
+           ACCEPT GL-TODAY-WS FROM DATE YYYYMMDD
+
+           OPEN INPUT PAYROLL-TOTALS-FILE
+           OPEN INPUT INV5-TOTALS-FILE
+           OPEN INPUT INV6-TOTALS-FILE
+           OPEN OUTPUT GL-POSTING-FILE.
+
+       300-EXTRACT-PAYROLL.
+           IF PAYROLL-FILE-STATUS-WS = '35'
+               NEXT SENTENCE
+           ELSE
+               READ PAYROLL-TOTALS-FILE INTO PAYROLL-TOTALS-RECORD
+                   AT END MOVE '10' TO PAYROLL-FILE-STATUS-WS
+               END-READ
+
+               IF PAYROLL-FILE-STATUS-WS NOT = '10'
+                   MOVE 'PAYROLL'      TO GL-SOURCE-OUT
+                   MOVE 'PAYROLLEXP'   TO GL-ACCOUNT-OUT
+                   MOVE PT-DOLLARS     TO GL-AMOUNT-OUT
+                   PERFORM 350-WRITE-GL-RECORD
+               END-IF
+           END-IF.
+
+       300-EXTRACT-INV5.
+           IF INV5-FILE-STATUS-WS = '35'
+               NEXT SENTENCE
+           ELSE
+               READ INV5-TOTALS-FILE INTO INV5-TOTALS-RECORD
+                   AT END MOVE '10' TO INV5-FILE-STATUS-WS
+               END-READ
+
+               IF INV5-FILE-STATUS-WS NOT = '10'
+                   MOVE 'VOUCHER'      TO GL-SOURCE-OUT
+                   MOVE 'APVOUCHER'    TO GL-ACCOUNT-OUT
+                   MOVE I5T-DOLLARS    TO GL-AMOUNT-OUT
+                   PERFORM 350-WRITE-GL-RECORD
+               END-IF
+           END-IF.
+
+       300-EXTRACT-INV6.
+           IF INV6-FILE-STATUS-WS = '35'
+               NEXT SENTENCE
+           ELSE
+               READ INV6-TOTALS-FILE INTO INV6-TOTALS-RECORD
+                   AT END MOVE '10' TO INV6-FILE-STATUS-WS
+               END-READ
+
+               IF INV6-FILE-STATUS-WS NOT = '10'
+                   MOVE 'INVENTORY'    TO GL-SOURCE-OUT
+                   MOVE 'INVENTORY'    TO GL-ACCOUNT-OUT
+                   MOVE I6T-DOLLARS    TO GL-AMOUNT-OUT
+                   PERFORM 350-WRITE-GL-RECORD
+               END-IF
+           END-IF.
+
+       350-WRITE-GL-RECORD.
+           MOVE GL-TODAY-WS TO GL-POSTING-DATE-OUT
+           WRITE GL-POSTING-RECORD.
+
+       900-CLOSE.
+           IF PAYROLL-FILE-STATUS-WS NOT = '35'
+               CLOSE PAYROLL-TOTALS-FILE
+           END-IF
+
+           IF INV5-FILE-STATUS-WS NOT = '35'
+               CLOSE INV5-TOTALS-FILE
+           END-IF
+
+           IF INV6-FILE-STATUS-WS NOT = '35'
+               CLOSE INV6-TOTALS-FILE
+           END-IF
+
+           CLOSE GL-POSTING-FILE.
