@@ -0,0 +1,124 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGRAM9.
+       AUTHOR. MCDONALD.
+
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT INV-INPUT-FILE ASSIGN TO 'INVENT5.DAT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS INV-FILE-STATUS-WS.
+
+           SELECT INV-INDEX-FILE ASSIGN TO 'INVENT5.IDX'
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS VOUCHER-NO-FILE
+           FILE STATUS IS IDX-FILE-STATUS-WS.
+
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  INV-INPUT-FILE RECORDING MODE IS F.
+       01                              PIC X(80).
+
+       FD  INV-INDEX-FILE.
+       01  INV-INDEX-RECORD.
+           05  REC-TYPE-FILE           PIC X.
+           05  BATCH-NO-FILE           PIC X(2).
+           05  SUPPLIER-NO-FILE        PIC X(5).
+           05  VOUCHER-NO-FILE         PIC X(6).
+           05  INVOICE-NO-FILE         PIC X(8).
+           05  ACCT-NO-FILE            PIC X(4).
+           05  STORE-NO-FILE           PIC X(3).
+           05  DATE-FILE               PIC X(8).
+           05  FILLER                  PIC X(12).
+           05  AMOUNT-FILE             PIC S9(6)V99.
+           05  SUPPLIER-FILE           PIC X(23).
+
+       WORKING-STORAGE SECTION.
+       01  WORKING-VARIABLES.
+           05  EOF-INV-WS              PIC X(3)        VALUE 'NO'.
+           05  INV-FILE-STATUS-WS      PIC XX          VALUE '00'.
+           05  IDX-FILE-STATUS-WS      PIC XX          VALUE '00'.
+           05  TOTAL-LOADED-WS         PIC 9(6)        VALUE ZERO.
+           05  TOTAL-SKIPPED-WS        PIC 999         VALUE ZERO.
+
+       01  INV-INPUT-RECORD.
+           05  REC-TYPE-IN             PIC X.
+               88  DETAIL-RECORD-IN                    VALUE 'D'.
+               88  TRAILER-RECORD-IN                   VALUE 'T'.
+           05  BATCH-NO-IN             PIC X(2).
+           05  SUPPLIER-NO-IN          PIC X(5).
+           05  VOUCHER-NO-IN           PIC X(6).
+           05  INVOICE-NO-IN           PIC X(8).
+           05  ACCT-NO-IN              PIC X(4).
+           05  STORE-NO-IN             PIC X(3).
+           05  DATE-IN                 PIC X(8).
+           05  FILLER                  PIC X(12).
+           05  AMOUNT-IN               PIC S9(6)V99.
+           05  SUPPLIER-IN             PIC X(23).
+
+       PROCEDURE DIVISION.
+       100-MAINLINE.
+           PERFORM 200-OPEN
+           PERFORM 300-PROCESS UNTIL EOF-INV-WS = 'YES'
+           PERFORM 900-CLOSE
+           STOP RUN.
+
+       200-OPEN.
+           OPEN INPUT INV-INPUT-FILE
+           IF INV-FILE-STATUS-WS NOT = '00'
+               DISPLAY 'UNABLE TO OPEN INVENTORY INPUT FILE - STATUS: '
+                   INV-FILE-STATUS-WS
+               STOP RUN
+           END-IF
+
+           OPEN OUTPUT INV-INDEX-FILE
+           IF IDX-FILE-STATUS-WS NOT = '00'
+               DISPLAY 'UNABLE TO OPEN INVENTORY INDEX FILE - STATUS: '
+                   IDX-FILE-STATUS-WS
+               STOP RUN
+           END-IF
+
+           PERFORM 250-READ-ONE-RECORD.
+
+       250-READ-ONE-RECORD.
+           READ INV-INPUT-FILE INTO INV-INPUT-RECORD
+               AT END MOVE 'YES' TO EOF-INV-WS
+           END-READ.
+
+       300-PROCESS.
+           IF DETAIL-RECORD-IN
+               MOVE  REC-TYPE-IN       TO      REC-TYPE-FILE
+               MOVE  BATCH-NO-IN       TO      BATCH-NO-FILE
+               MOVE  SUPPLIER-NO-IN    TO      SUPPLIER-NO-FILE
+               MOVE  VOUCHER-NO-IN     TO      VOUCHER-NO-FILE
+               MOVE  INVOICE-NO-IN     TO      INVOICE-NO-FILE
+               MOVE  ACCT-NO-IN        TO      ACCT-NO-FILE
+               MOVE  STORE-NO-IN       TO      STORE-NO-FILE
+               MOVE  DATE-IN           TO      DATE-FILE
+               MOVE  AMOUNT-IN         TO      AMOUNT-FILE
+               MOVE  SUPPLIER-IN       TO      SUPPLIER-FILE
+
+               WRITE INV-INDEX-RECORD
+                   INVALID KEY
+                       DISPLAY
+                           'DUPLICATE VOUCHER NUMBER SKIPPED: '
+                           VOUCHER-NO-IN
+                       ADD 1 TO TOTAL-SKIPPED-WS
+                   NOT INVALID KEY
+                       ADD 1 TO TOTAL-LOADED-WS
+               END-WRITE
+           ELSE
+               ADD 1 TO TOTAL-SKIPPED-WS
+           END-IF
+
+           PERFORM 250-READ-ONE-RECORD.
+
+       900-CLOSE.
+           DISPLAY 'VOUCHERS LOADED TO INDEX:  ' TOTAL-LOADED-WS
+           DISPLAY 'RECORDS SKIPPED:           ' TOTAL-SKIPPED-WS
+
+           CLOSE INV-INPUT-FILE INV-INDEX-FILE.
