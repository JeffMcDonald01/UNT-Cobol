@@ -8,11 +8,37 @@
        FILE-CONTROL.
 
            SELECT INV-INPUT-FILE ASSIGN TO 'INVENT6.DAT'
-           ORGANIZATION IS LINE SEQUENTIAL.
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS INV-FILE-STATUS-WS.
 
            SELECT INV-OUTPUT-FILE ASSIGN TO 'INV6OUT.DOC'
            ORGANIZATION IS LINE SEQUENTIAL.
 
+           SELECT CSV-OUTPUT-FILE ASSIGN TO 'INV6OUT.CSV'
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT VENDOR-MASTER-FILE ASSIGN TO 'VENDOR.DAT'
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS VENDOR-NO-KEY
+           FILE STATUS IS VENDOR-FILE-STATUS-WS.
+
+           SELECT INV-EXCEPTION-FILE ASSIGN TO 'INV6OUT.EXC'
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO 'INV6CKPT.DAT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS CHECKPOINT-FILE-STATUS-WS.
+
+           SELECT SORT-WORK-FILE ASSIGN TO 'INV6SORT.WRK'.
+
+           SELECT SORTED-INV-FILE ASSIGN TO 'INV6SORT.DAT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS SORTED-FILE-STATUS-WS.
+
+           SELECT INV-TOTALS-FILE ASSIGN TO 'INV6OUT.TOT'
+           ORGANIZATION IS LINE SEQUENTIAL.
+
 
        DATA DIVISION.
        FILE SECTION.
@@ -22,12 +48,86 @@
        FD  INV-OUTPUT-FILE RECORDING MODE IS F.
        01  PRINT-A-SINGLE-LINE         PIC X(132).
 
+       FD  CSV-OUTPUT-FILE RECORDING MODE IS F.
+       01  CSV-OUTPUT-RECORD           PIC X(132).
+
+       FD  VENDOR-MASTER-FILE.
+       01  VENDOR-MASTER-RECORD.
+           05  VENDOR-NO-KEY           PIC X(5).
+           05  VENDOR-NAME-MASTER      PIC X(23).
+
+       FD  INV-EXCEPTION-FILE RECORDING MODE IS F.
+       01  PRINT-AN-EXCEPTION-LINE     PIC X(132).
+
+       FD  CHECKPOINT-FILE RECORDING MODE IS F.
+       01  CHECKPOINT-RECORD.
+           05  CKPT-LAST-RECORD-NO         PIC 9(6).
+           05  CKPT-TOTAL-RECORDS          PIC 999.
+           05  CKPT-TOTAL-DOLLARS          PIC S9(8)V99.
+           05  CKPT-DEBIT-TOTAL            PIC S9(8)V99.
+           05  CKPT-CREDIT-TOTAL           PIC S9(8)V99.
+           05  CKPT-TOTAL-EXCEPTIONS       PIC 999.
+           05  CKPT-PREV-BATCH-NO          PIC X(2).
+           05  CKPT-PREV-SUPPLIER-NO       PIC X(5).
+           05  CKPT-BATCH-TOTAL-RECORDS    PIC 999.
+           05  CKPT-BATCH-TOTAL-DOLLARS    PIC S9(8)V99.
+           05  CKPT-SUPPLIER-TOTAL-RECORDS PIC 999.
+           05  CKPT-SUPPLIER-TOTAL-DOLLARS PIC S9(8)V99.
+           05  CKPT-LINES-PER-PAGE         PIC 99.
+           05  CKPT-SORT-MODE               PIC X.
+
+       SD  SORT-WORK-FILE.
+       01  SORT-RECORD.
+           05  SORT-REC-TYPE             PIC X.
+           05  SORT-BATCH-NO             PIC X(2).
+           05  SORT-SUPPLIER-NO          PIC X(5).
+           05  SORT-VOUCHER-NO           PIC X(6).
+           05  SORT-INVOICE-NO           PIC X(8).
+           05  SORT-ACCT-NO              PIC X(4).
+           05  SORT-STORE-NO             PIC X(3).
+           05  SORT-DATE                 PIC X(8).
+           05  FILLER                    PIC X(12).
+           05  SORT-AMOUNT               PIC S9(6)V99.
+           05  SORT-SUPPLIER             PIC X(23).
+
+       FD  SORTED-INV-FILE RECORDING MODE IS F.
+       01  SORTED-INV-RECORD             PIC X(80).
+
+       FD  INV-TOTALS-FILE RECORDING MODE IS F.
+       01  INV-TOTALS-RECORD.
+           05  IT-DOLLARS                PIC S9(8)V99.
+
        WORKING-STORAGE SECTION.
        01  WORKING-VARIABLES.
            05  EOF-INV-WS                PIC X(3)          VALUE 'NO'.
            05  TOTAL-RECORDS-WS          PIC 999           VALUE ZERO.
            05  TOTAL-DOLLARS-WS          PIC S9(8)V99      VALUE ZERO.
+           05  DEBIT-TOTAL-WS            PIC S9(8)V99      VALUE ZERO.
+           05  CREDIT-TOTAL-WS           PIC S9(8)V99      VALUE ZERO.
            05  NUMBER-LINES-PER-PAGE-WS  PIC 99            VALUE ZERO.
+           05  FIRST-RECORD-WS           PIC X(3)          VALUE 'YES'.
+               88  FIRST-RECORD-SW                         VALUE 'YES'.
+           05  PREV-BATCH-NO-WS          PIC X(2)          VALUE SPACES.
+           05  PREV-SUPPLIER-NO-WS       PIC X(5)          VALUE SPACES.
+           05  BATCH-TOTAL-RECORDS-WS    PIC 999           VALUE ZERO.
+           05  BATCH-TOTAL-DOLLARS-WS    PIC S9(8)V99      VALUE ZERO.
+           05  SUPPLIER-TOTAL-RECORDS-WS PIC 999           VALUE ZERO.
+           05  SUPPLIER-TOTAL-DOLLARS-WS PIC S9(8)V99      VALUE ZERO.
+           05  RECORDS-READ-WS           PIC 9(6)          VALUE ZERO.
+           05  RESTART-MODE-WS           PIC X(3)          VALUE 'NO'.
+               88  RESTART-MODE-SW                         VALUE 'YES'.
+           05  CHECKPOINT-FILE-STATUS-WS PIC XX            VALUE '00'.
+           05  CKPT-QUOTIENT-WS          PIC 9(6)          VALUE ZERO.
+           05  CKPT-REMAINDER-WS         PIC 9             VALUE ZERO.
+           05  INV-FILE-STATUS-WS        PIC XX            VALUE '00'.
+           05  SORTED-FILE-STATUS-WS     PIC XX            VALUE '00'.
+           05  VENDOR-FILE-STATUS-WS     PIC XX            VALUE '00'.
+           05  TOTAL-EXCEPTIONS-WS       PIC 999           VALUE ZERO.
+           05  SORT-MODE-WS              PIC X             VALUE SPACE.
+               88  UNSORTED-MODE                           VALUE SPACE.
+               88  SORT-BY-SUPPLIER                        VALUE 'S'.
+               88  SORT-BY-DATE                            VALUE 'D'.
+           05  RESTART-SORT-MODE-WS      PIC X             VALUE SPACE.
 
        01  INV-INPUT-RECORD.
            05  REC-TYPE-IN               PIC X.
@@ -120,6 +220,55 @@
            05  FILLER                    PIC X(6)   VALUE SPACE.
            05  SUPPLIER-OUT              PIC X(23).
 
+       01  EXCEPTION-LINE-SETUP.
+           05  FILLER                    PIC X       VALUE SPACE.
+           05  VOUCHER-EXC-OUT           PIC X(6).
+           05  FILLER                    PIC X(3)    VALUE SPACE.
+           05  SUPPLIER-NO-EXC-OUT       PIC X(5).
+           05  FILLER                    PIC X(3)    VALUE SPACE.
+           05  SUPPLIER-EXC-OUT          PIC X(23).
+           05  FILLER                    PIC X(3)    VALUE SPACE.
+           05  REASON-EXC-OUT            PIC X(30).
+
+       01  TOTAL-EXCEPTIONS-LINE-SETUP.
+           05  FILLER                    PIC X(6)  VALUE SPACE.
+           05                            PIC X(38)   VALUE
+           'NUMBER OF VENDOR EXCEPTIONS IS:'.
+           05  TOTAL-EXCEPTIONS-OUT      PIC ZZZ9.
+
+       01  CSV-DETAIL-LINE-SETUP.
+           05  CSV-REC-TYPE-OUT          PIC X(1).
+           05  FILLER                    PIC X(1)   VALUE ','.
+           05  CSV-DATE-OUT              PIC XX/XX/XXXX.
+           05  FILLER                    PIC X(1)   VALUE ','.
+           05  CSV-AMOUNT-OUT            PIC -(6)9.99.
+           05  FILLER                    PIC X(1)   VALUE ','.
+           05  CSV-ACCT-NO-OUT           PIC X(4).
+           05  FILLER                    PIC X(1)   VALUE ','.
+           05  CSV-INVOICE-NO-OUT        PIC X(8).
+           05  FILLER                    PIC X(1)   VALUE ','.
+           05  CSV-BATCH-NO-OUT          PIC X(2).
+           05  FILLER                    PIC X(1)   VALUE ','.
+           05  CSV-VOUCHER-NO-OUT        PIC X(6).
+           05  FILLER                    PIC X(1)   VALUE ','.
+           05  CSV-STORE-NO-OUT          PIC X(3).
+           05  FILLER                    PIC X(1)   VALUE ','.
+           05  CSV-SUPPLIER-NO-OUT       PIC X(5).
+           05  FILLER                    PIC X(1)   VALUE ','.
+           05  CSV-SUPPLIER-OUT          PIC X(23).
+
+       01  CSV-HEADER-LINE-SETUP.
+           05                            PIC X(17)   VALUE
+           'RECORD TYPE,DATE,'.
+           05                            PIC X(22)   VALUE
+           'AMOUNT,ACCOUNT NUMBER,'.
+           05                            PIC X(28)   VALUE
+           'INVOICE NUMBER,BATCH NUMBER,'.
+           05                            PIC X(28)   VALUE
+           'VOUCHER NUMBER,STORE NUMBER,'.
+           05                            PIC X(29)   VALUE
+           'SUPPLIER NUMBER,SUPPLIER NAME'.
+
        01  TOTAL-RECORDS-LINE-SETUP.
            05  FILLER                    PIC X(6)  VALUE SPACE.
            05                            PIC X(38)   VALUE
@@ -132,6 +281,46 @@
            'TOTAL NET DOLLAR AMOUNT IS:'.
            05  TOTAL-DOLLARS-OUT         PIC $$$$,$$$,$$9.99BCR.
 
+       01  DEBIT-TOTAL-LINE-SETUP.
+           05  FILLER                    PIC X(6)  VALUE SPACE.
+           05                            PIC X(35)   VALUE
+           'TOTAL DEBIT DOLLAR AMOUNT IS:'.
+           05  DEBIT-TOTAL-OUT           PIC $$$$,$$$,$$9.99BCR.
+
+       01  CREDIT-TOTAL-LINE-SETUP.
+           05  FILLER                    PIC X(6)  VALUE SPACE.
+           05                            PIC X(35)   VALUE
+           'TOTAL CREDIT DOLLAR AMOUNT IS:'.
+           05  CREDIT-TOTAL-OUT          PIC $$$$,$$$,$$9.99BCR.
+
+       01  BATCH-SUBTOTAL-LINE-SETUP.
+           05  FILLER                    PIC X(6)  VALUE SPACE.
+           05                            PIC X(13)   VALUE
+           'BATCH NUMBER'.
+           05  BATCH-SUB-NO-OUT          PIC X(2).
+           05  FILLER                    PIC X(3)  VALUE SPACE.
+           05                            PIC X(9)   VALUE
+           'RECORDS:'.
+           05  BATCH-SUB-RECORDS-OUT     PIC ZZZ9.
+           05  FILLER                    PIC X(3)  VALUE SPACE.
+           05                            PIC X(7)   VALUE
+           'TOTAL:'.
+           05  BATCH-SUB-DOLLARS-OUT     PIC $$$$,$$$,$$9.99BCR.
+
+       01  SUPPLIER-SUBTOTAL-LINE-SETUP.
+           05  FILLER                    PIC X(8)  VALUE SPACE.
+           05                            PIC X(16)   VALUE
+           'SUPPLIER NUMBER'.
+           05  SUPPLIER-SUB-NO-OUT       PIC X(5).
+           05  FILLER                    PIC X(3)  VALUE SPACE.
+           05                            PIC X(9)   VALUE
+           'RECORDS:'.
+           05  SUPPLIER-SUB-RECORDS-OUT  PIC ZZZ9.
+           05  FILLER                    PIC X(3)  VALUE SPACE.
+           05                            PIC X(7)   VALUE
+           'TOTAL:'.
+           05  SUPPLIER-SUB-DOLLARS-OUT  PIC $$$$,$$$,$$9.99BCR.
+
        PROCEDURE DIVISION.
        100-MAINLINE.
            PERFORM 200-OPEN
@@ -140,15 +329,150 @@
            STOP RUN.
 
        200-OPEN.
-           OPEN INPUT INV-INPUT-FILE OUTPUT INV-OUTPUT-FILE
-           PERFORM 250-READ-ONE-RECORD.
+           PERFORM 210-CHECK-FOR-RESTART
+
+           DISPLAY 'SORT BY (S)UPPLIER, (D)ATE, OR BLANK FOR NONE: '
+               WITH NO ADVANCING
+           ACCEPT SORT-MODE-WS
+
+           IF RESTART-MODE-SW
+               IF SORT-MODE-WS NOT = RESTART-SORT-MODE-WS
+                   DISPLAY
+                       'SORT MODE DOES NOT MATCH CHECKPOINT - RERUN '
+                       'WITH THE SAME ANSWER USED BEFORE THE RESTART'
+                   STOP RUN
+               END-IF
+           END-IF
+
+           IF UNSORTED-MODE
+               OPEN INPUT INV-INPUT-FILE
+               IF INV-FILE-STATUS-WS NOT = '00'
+                   DISPLAY
+                       'UNABLE TO OPEN INVENTORY INPUT FILE - STATUS: '
+                       INV-FILE-STATUS-WS
+                   STOP RUN
+               END-IF
+           ELSE
+               OPEN INPUT INV-INPUT-FILE
+               IF INV-FILE-STATUS-WS NOT = '00'
+                   DISPLAY
+                       'UNABLE TO OPEN INVENTORY INPUT FILE - STATUS: '
+                       INV-FILE-STATUS-WS
+                   STOP RUN
+               END-IF
+               CLOSE INV-INPUT-FILE
+
+               PERFORM 150-SORT-INPUT
+               OPEN INPUT SORTED-INV-FILE
+               IF SORTED-FILE-STATUS-WS NOT = '00'
+                   DISPLAY
+                       'UNABLE TO OPEN SORTED INVENTORY FILE - STATUS: '
+                       SORTED-FILE-STATUS-WS
+                   STOP RUN
+               END-IF
+           END-IF
+
+           OPEN INPUT VENDOR-MASTER-FILE
+           IF VENDOR-FILE-STATUS-WS NOT = '00'
+               DISPLAY 'UNABLE TO OPEN VENDOR MASTER FILE - STATUS: '
+                   VENDOR-FILE-STATUS-WS
+               STOP RUN
+           END-IF
+
+           IF RESTART-MODE-SW
+               OPEN EXTEND INV-OUTPUT-FILE
+               OPEN EXTEND CSV-OUTPUT-FILE
+               OPEN EXTEND INV-EXCEPTION-FILE
+               PERFORM 220-SKIP-TO-CHECKPOINT
+           ELSE
+               OPEN OUTPUT INV-OUTPUT-FILE
+               OPEN OUTPUT CSV-OUTPUT-FILE
+               OPEN OUTPUT INV-EXCEPTION-FILE
+               WRITE CSV-OUTPUT-RECORD FROM CSV-HEADER-LINE-SETUP
+               PERFORM 250-READ-ONE-RECORD
+           END-IF.
+
+       150-SORT-INPUT.
+           IF SORT-BY-DATE
+               SORT SORT-WORK-FILE
+                   ON ASCENDING KEY SORT-DATE
+                   USING INV-INPUT-FILE
+                   GIVING SORTED-INV-FILE
+           ELSE
+               SORT SORT-WORK-FILE
+                   ON ASCENDING KEY SORT-SUPPLIER-NO
+                   USING INV-INPUT-FILE
+                   GIVING SORTED-INV-FILE
+           END-IF.
+
+       210-CHECK-FOR-RESTART.
+           OPEN INPUT CHECKPOINT-FILE
+           IF CHECKPOINT-FILE-STATUS-WS = '00'
+               READ CHECKPOINT-FILE INTO CHECKPOINT-RECORD
+               IF CHECKPOINT-FILE-STATUS-WS = '00'
+                   MOVE 'YES'                  TO RESTART-MODE-WS
+                   MOVE 'NO'                    TO FIRST-RECORD-WS
+                   MOVE CKPT-TOTAL-RECORDS      TO TOTAL-RECORDS-WS
+                   MOVE CKPT-TOTAL-DOLLARS      TO TOTAL-DOLLARS-WS
+                   MOVE CKPT-DEBIT-TOTAL        TO DEBIT-TOTAL-WS
+                   MOVE CKPT-CREDIT-TOTAL       TO CREDIT-TOTAL-WS
+                   MOVE CKPT-TOTAL-EXCEPTIONS   TO TOTAL-EXCEPTIONS-WS
+                   MOVE CKPT-PREV-BATCH-NO      TO PREV-BATCH-NO-WS
+                   MOVE CKPT-PREV-SUPPLIER-NO   TO PREV-SUPPLIER-NO-WS
+                   MOVE CKPT-BATCH-TOTAL-RECORDS
+                       TO BATCH-TOTAL-RECORDS-WS
+                   MOVE CKPT-BATCH-TOTAL-DOLLARS
+                       TO BATCH-TOTAL-DOLLARS-WS
+                   MOVE CKPT-SUPPLIER-TOTAL-RECORDS
+                       TO SUPPLIER-TOTAL-RECORDS-WS
+                   MOVE CKPT-SUPPLIER-TOTAL-DOLLARS
+                       TO SUPPLIER-TOTAL-DOLLARS-WS
+                   MOVE CKPT-LINES-PER-PAGE
+                       TO NUMBER-LINES-PER-PAGE-WS
+                   MOVE CKPT-SORT-MODE
+                       TO RESTART-SORT-MODE-WS
+               END-IF
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       220-SKIP-TO-CHECKPOINT.
+           PERFORM 250-READ-ONE-RECORD
+               UNTIL RECORDS-READ-WS > CKPT-LAST-RECORD-NO
+               OR EOF-INV-WS = 'YES'.
 
        250-READ-ONE-RECORD.
-           READ INV-INPUT-FILE INTO INV-INPUT-RECORD
-               AT END MOVE 'YES' TO EOF-INV-WS
-           END-READ.
+           IF UNSORTED-MODE
+               READ INV-INPUT-FILE INTO INV-INPUT-RECORD
+                   AT END MOVE 'YES' TO EOF-INV-WS
+               END-READ
+           ELSE
+               READ SORTED-INV-FILE INTO INV-INPUT-RECORD
+                   AT END MOVE 'YES' TO EOF-INV-WS
+               END-READ
+           END-IF
+
+           IF EOF-INV-WS NOT = 'YES'
+               ADD 1 TO RECORDS-READ-WS
+           END-IF.
 
        300-PROCESS.
+           IF NOT FIRST-RECORD-SW
+               IF NOT SORT-BY-DATE
+                   IF SUPPLIER-NO-IN NOT = PREV-SUPPLIER-NO-WS
+                       PERFORM 297-SUPPLIER-SUBTOTAL
+                   END-IF
+               END-IF
+               IF UNSORTED-MODE
+                   IF BATCH-NO-IN NOT = PREV-BATCH-NO-WS
+                       PERFORM 298-BATCH-SUBTOTAL
+                   END-IF
+               END-IF
+           END-IF
+
+           MOVE 'NO'             TO      FIRST-RECORD-WS
+           MOVE SUPPLIER-NO-IN   TO      PREV-SUPPLIER-NO-WS
+           MOVE BATCH-NO-IN      TO      PREV-BATCH-NO-WS
+
            MOVE  REC-TYPE-IN       TO      REC-TYPE-OUT
            MOVE  BATCH-NO-IN       TO      BATCH-NO-OUT
            MOVE  SUPPLIER-NO-IN    TO      SUPPLIER-NO-OUT
@@ -162,20 +486,130 @@
 
            ADD 1                   TO      TOTAL-RECORDS-WS
            ADD AMOUNT-IN           TO      TOTAL-DOLLARS-WS
+           ADD 1                   TO      BATCH-TOTAL-RECORDS-WS
+           ADD AMOUNT-IN           TO      BATCH-TOTAL-DOLLARS-WS
+           ADD 1                   TO      SUPPLIER-TOTAL-RECORDS-WS
+           ADD AMOUNT-IN           TO      SUPPLIER-TOTAL-DOLLARS-WS
+
+           IF AMOUNT-IN >= ZERO
+               ADD AMOUNT-IN       TO      DEBIT-TOTAL-WS
+           ELSE
+               ADD AMOUNT-IN       TO      CREDIT-TOTAL-WS
+           END-IF
 
            MOVE  DETAILED-OUTPUT-LINE-SETUP TO PRINT-A-SINGLE-LINE
            WRITE PRINT-A-SINGLE-LINE AFTER ADVANCING 1 LINES
 
+           PERFORM 299-WRITE-CSV-LINE
+           PERFORM 292-VENDOR-CHECK
+
            ADD 1 TO NUMBER-LINES-PER-PAGE-WS
 
            IF NUMBER-LINES-PER-PAGE-WS >= 16
 
            THEN PERFORM 500-HEADER
 
-           END-IF 
+           END-IF
+
+           DIVIDE RECORDS-READ-WS BY 50
+               GIVING CKPT-QUOTIENT-WS REMAINDER CKPT-REMAINDER-WS
+           IF CKPT-REMAINDER-WS = ZERO
+               PERFORM 296-WRITE-CHECKPOINT
+           END-IF
 
            PERFORM 250-READ-ONE-RECORD.
 
+       299-WRITE-CSV-LINE.
+           MOVE  REC-TYPE-IN    TO CSV-REC-TYPE-OUT
+           MOVE  DATE-IN        TO CSV-DATE-OUT
+           MOVE  AMOUNT-IN      TO CSV-AMOUNT-OUT
+           MOVE  ACCT-NO-IN     TO CSV-ACCT-NO-OUT
+           MOVE  INVOICE-NO-IN  TO CSV-INVOICE-NO-OUT
+           MOVE  BATCH-NO-IN    TO CSV-BATCH-NO-OUT
+           MOVE  VOUCHER-NO-IN  TO CSV-VOUCHER-NO-OUT
+           MOVE  STORE-NO-IN    TO CSV-STORE-NO-OUT
+           MOVE  SUPPLIER-NO-IN TO CSV-SUPPLIER-NO-OUT
+           MOVE  SUPPLIER-IN    TO CSV-SUPPLIER-OUT
+
+           WRITE CSV-OUTPUT-RECORD FROM CSV-DETAIL-LINE-SETUP.
+
+       292-VENDOR-CHECK.
+           MOVE SUPPLIER-NO-IN TO VENDOR-NO-KEY
+
+           READ VENDOR-MASTER-FILE
+               INVALID KEY
+                   MOVE 'SUPPLIER NOT ON VENDOR MASTER'
+                       TO REASON-EXC-OUT
+                   PERFORM 293-WRITE-VENDOR-EXCEPTION
+               NOT INVALID KEY
+                   IF SUPPLIER-IN NOT = VENDOR-NAME-MASTER
+                       MOVE 'SUPPLIER NAME DOES NOT MATCH MASTER'
+                           TO REASON-EXC-OUT
+                       PERFORM 293-WRITE-VENDOR-EXCEPTION
+                   END-IF
+           END-READ.
+
+       293-WRITE-VENDOR-EXCEPTION.
+           MOVE VOUCHER-NO-IN     TO VOUCHER-EXC-OUT
+           MOVE SUPPLIER-NO-IN    TO SUPPLIER-NO-EXC-OUT
+           MOVE SUPPLIER-IN       TO SUPPLIER-EXC-OUT
+
+           MOVE EXCEPTION-LINE-SETUP TO PRINT-AN-EXCEPTION-LINE
+           WRITE PRINT-AN-EXCEPTION-LINE AFTER 1 LINES
+
+           ADD 1 TO TOTAL-EXCEPTIONS-WS.
+
+       296-WRITE-CHECKPOINT.
+           MOVE RECORDS-READ-WS            TO CKPT-LAST-RECORD-NO
+           MOVE TOTAL-RECORDS-WS           TO CKPT-TOTAL-RECORDS
+           MOVE TOTAL-DOLLARS-WS           TO CKPT-TOTAL-DOLLARS
+           MOVE DEBIT-TOTAL-WS             TO CKPT-DEBIT-TOTAL
+           MOVE CREDIT-TOTAL-WS            TO CKPT-CREDIT-TOTAL
+           MOVE TOTAL-EXCEPTIONS-WS        TO CKPT-TOTAL-EXCEPTIONS
+           MOVE PREV-BATCH-NO-WS           TO CKPT-PREV-BATCH-NO
+           MOVE PREV-SUPPLIER-NO-WS        TO CKPT-PREV-SUPPLIER-NO
+           MOVE BATCH-TOTAL-RECORDS-WS
+               TO CKPT-BATCH-TOTAL-RECORDS
+           MOVE BATCH-TOTAL-DOLLARS-WS
+               TO CKPT-BATCH-TOTAL-DOLLARS
+           MOVE SUPPLIER-TOTAL-RECORDS-WS
+               TO CKPT-SUPPLIER-TOTAL-RECORDS
+           MOVE SUPPLIER-TOTAL-DOLLARS-WS
+               TO CKPT-SUPPLIER-TOTAL-DOLLARS
+           MOVE NUMBER-LINES-PER-PAGE-WS
+               TO CKPT-LINES-PER-PAGE
+           MOVE SORT-MODE-WS
+               TO CKPT-SORT-MODE
+
+           OPEN OUTPUT CHECKPOINT-FILE
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE.
+
+       297-SUPPLIER-SUBTOTAL.
+           MOVE PREV-SUPPLIER-NO-WS       TO SUPPLIER-SUB-NO-OUT
+           MOVE SUPPLIER-TOTAL-RECORDS-WS TO SUPPLIER-SUB-RECORDS-OUT
+           MOVE SUPPLIER-TOTAL-DOLLARS-WS TO SUPPLIER-SUB-DOLLARS-OUT
+
+           MOVE SUPPLIER-SUBTOTAL-LINE-SETUP TO PRINT-A-SINGLE-LINE
+           WRITE PRINT-A-SINGLE-LINE AFTER 1 LINES
+
+           ADD 1 TO NUMBER-LINES-PER-PAGE-WS
+
+           MOVE ZERO TO SUPPLIER-TOTAL-RECORDS-WS
+                        SUPPLIER-TOTAL-DOLLARS-WS.
+
+       298-BATCH-SUBTOTAL.
+           MOVE PREV-BATCH-NO-WS       TO BATCH-SUB-NO-OUT
+           MOVE BATCH-TOTAL-RECORDS-WS TO BATCH-SUB-RECORDS-OUT
+           MOVE BATCH-TOTAL-DOLLARS-WS TO BATCH-SUB-DOLLARS-OUT
+
+           MOVE BATCH-SUBTOTAL-LINE-SETUP TO PRINT-A-SINGLE-LINE
+           WRITE PRINT-A-SINGLE-LINE AFTER 2 LINES
+
+           ADD 2 TO NUMBER-LINES-PER-PAGE-WS
+
+           MOVE ZERO TO BATCH-TOTAL-RECORDS-WS BATCH-TOTAL-DOLLARS-WS.
+
        500-HEADER.
            MOVE  REPORT-HEADER-LINE-SETUP  TO PRINT-A-SINGLE-LINE
            WRITE PRINT-A-SINGLE-LINE AFTER PAGE
@@ -193,6 +627,15 @@
 
 
        900-CLOSE.
+           IF NOT FIRST-RECORD-SW
+               IF NOT SORT-BY-DATE
+                   PERFORM 297-SUPPLIER-SUBTOTAL
+               END-IF
+               IF UNSORTED-MODE
+                   PERFORM 298-BATCH-SUBTOTAL
+               END-IF
+           END-IF
+
            MOVE TOTAL-RECORDS-WS TO TOTAL-RECORDS-OUT
            MOVE TOTAL-DOLLARS-WS TO TOTAL-DOLLARS-OUT
 
@@ -202,4 +645,31 @@
            MOVE TOTAL-DOLLARS-LINE-SETUP TO PRINT-A-SINGLE-LINE
            WRITE PRINT-A-SINGLE-LINE AFTER 2 LINES
 
-           CLOSE INV-INPUT-FILE INV-OUTPUT-FILE.
+           MOVE DEBIT-TOTAL-WS TO DEBIT-TOTAL-OUT
+           MOVE DEBIT-TOTAL-LINE-SETUP TO PRINT-A-SINGLE-LINE
+           WRITE PRINT-A-SINGLE-LINE AFTER 1 LINES
+
+           MOVE CREDIT-TOTAL-WS TO CREDIT-TOTAL-OUT
+           MOVE CREDIT-TOTAL-LINE-SETUP TO PRINT-A-SINGLE-LINE
+           WRITE PRINT-A-SINGLE-LINE AFTER 1 LINES
+
+           MOVE TOTAL-EXCEPTIONS-WS TO TOTAL-EXCEPTIONS-OUT
+           MOVE TOTAL-EXCEPTIONS-LINE-SETUP TO PRINT-AN-EXCEPTION-LINE
+           WRITE PRINT-AN-EXCEPTION-LINE AFTER 2 LINES
+
+           OPEN OUTPUT CHECKPOINT-FILE
+           CLOSE CHECKPOINT-FILE
+
+           MOVE TOTAL-DOLLARS-WS TO IT-DOLLARS
+           OPEN OUTPUT INV-TOTALS-FILE
+           WRITE INV-TOTALS-RECORD
+           CLOSE INV-TOTALS-FILE
+
+           IF UNSORTED-MODE
+               CLOSE INV-INPUT-FILE
+           ELSE
+               CLOSE SORTED-INV-FILE
+           END-IF
+
+           CLOSE INV-OUTPUT-FILE CSV-OUTPUT-FILE
+                 VENDOR-MASTER-FILE INV-EXCEPTION-FILE.
