@@ -0,0 +1,83 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGRAM7.
+       AUTHOR. MCDONALD.
+
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT INV-INPUT-FILE ASSIGN TO 'INVENT5.IDX'
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS VOUCHER-NO-FILE
+           FILE STATUS IS INV-FILE-STATUS-WS.
+
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  INV-INPUT-FILE.
+       01  INV-FILE-RECORD.
+           05  REC-TYPE-FILE           PIC X.
+           05  BATCH-NO-FILE           PIC X(2).
+           05  SUPPLIER-NO-FILE        PIC X(5).
+           05  VOUCHER-NO-FILE         PIC X(6).
+           05  INVOICE-NO-FILE         PIC X(8).
+           05  ACCT-NO-FILE            PIC X(4).
+           05  STORE-NO-FILE           PIC X(3).
+           05  DATE-FILE               PIC X(8).
+           05  FILLER                  PIC X(12).
+           05  AMOUNT-FILE             PIC S9(6)V99.
+           05  SUPPLIER-FILE           PIC X(23).
+
+       WORKING-STORAGE SECTION.
+       01  WORKING-VARIABLES.
+           05  INV-FILE-STATUS-WS      PIC XX          VALUE '00'.
+           05  LOOKUP-VOUCHER-NO-WS    PIC X(6)        VALUE SPACES.
+
+       01  DISPLAY-LINE-SETUP.
+           05  FILLER                  PIC X(15)   VALUE
+           'VOUCHER FOUND:'.
+           05  DISPLAY-VOUCHER-NO-OUT  PIC X(6).
+           05  FILLER                  PIC X(3)    VALUE SPACE.
+           05  DISPLAY-AMOUNT-OUT      PIC $$$$,$$9.99BCR.
+           05  FILLER                  PIC X(3)    VALUE SPACE.
+           05  DISPLAY-SUPPLIER-OUT    PIC X(23).
+
+       PROCEDURE DIVISION.
+       100-MAINLINE.
+           PERFORM 200-OPEN
+           PERFORM 300-LOOKUP-VOUCHER
+           PERFORM 900-CLOSE
+           STOP RUN.
+
+       200-OPEN.
+           OPEN INPUT INV-INPUT-FILE
+           IF INV-FILE-STATUS-WS NOT = '00'
+               DISPLAY 'UNABLE TO OPEN INVENTORY MASTER FILE - STATUS: '
+                   INV-FILE-STATUS-WS
+               STOP RUN
+           END-IF.
+
+       300-LOOKUP-VOUCHER.
+           DISPLAY 'ENTER VOUCHER NUMBER: ' WITH NO ADVANCING
+           ACCEPT LOOKUP-VOUCHER-NO-WS
+
+           MOVE LOOKUP-VOUCHER-NO-WS TO VOUCHER-NO-FILE
+
+           READ INV-INPUT-FILE
+               INVALID KEY
+                   DISPLAY 'VOUCHER NOT ON FILE: ' LOOKUP-VOUCHER-NO-WS
+               NOT INVALID KEY
+                   PERFORM 350-DISPLAY-VOUCHER
+           END-READ.
+
+       350-DISPLAY-VOUCHER.
+           MOVE VOUCHER-NO-FILE  TO DISPLAY-VOUCHER-NO-OUT
+           MOVE AMOUNT-FILE      TO DISPLAY-AMOUNT-OUT
+           MOVE SUPPLIER-FILE    TO DISPLAY-SUPPLIER-OUT
+
+           DISPLAY DISPLAY-LINE-SETUP.
+
+       900-CLOSE.
+           CLOSE INV-INPUT-FILE.
